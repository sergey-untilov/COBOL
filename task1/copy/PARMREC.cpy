@@ -0,0 +1,21 @@
+000100**----------------------------------------------------------------
+000200** PARMREC  - APP PARAMETER RECORD
+000300**----------------------------------------------------------------
+000400** AUTHOR.     D SHEPPARD - APPLICATIONS PROGRAMMING
+000500** REMARKS.    ONE PARAMETER SET FOR AN APP EXECUTION.  USED
+000600**             BOTH BY PARMFILE (ONE PARAMETER SET PER RUN)
+000700**             AND BY TRANFILE (MANY PARAMETER SETS PROCESSED
+000800**             IN ONE BATCH RUN) SINCE A PARAMETER SET IS THE
+000900**             SAME SHAPE REGARDLESS OF HOW MANY ARE ON THE
+001000**             FILE.
+001100**
+001200** MOD LOG.
+001300**   2026-08-08 DRS  INITIAL VERSION.
+001400**----------------------------------------------------------------
+001500 01  PARM-FILE-RECORD.
+001600     05  PARM-JOB-ID             PIC X(08).
+001700     05  PARM-RUN-DATE           PIC 9(08).
+001800     05  PARM-SWITCH-1           PIC X(01).
+001900     05  PARM-SWITCH-2           PIC X(01).
+002000     05  PARM-REGION-CODE        PIC X(04).
+002100     05  FILLER                  PIC X(59).
