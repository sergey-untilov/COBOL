@@ -0,0 +1,20 @@
+000100**----------------------------------------------------------------
+000200** CHKPTREC - APP CHECKPOINT / RESTART RECORD
+000300**----------------------------------------------------------------
+000400** AUTHOR.     D SHEPPARD - APPLICATIONS PROGRAMMING
+000500** REMARKS.    WRITTEN BEFORE AND AFTER THE CALL TO SHARED_PRINT
+000600**             SO A DANGLING IN-FLIGHT RECORD FOUND AT START-UP
+000700**             MEANS THE PRIOR RUN ABENDED MID-CALL.
+000800**
+000900** MOD LOG.
+001000**   2026-08-08 DRS  INITIAL VERSION.
+001100**   2026-08-08 DRS  ADDED CHKPT-BATCH-SEQ SO A CONFIRMED RESTART
+001200**                   OF A BATCH RUN CAN SKIP RECORDS ALREADY
+001300**                   COMPLETED INSTEAD OF STARTING TRANFILE OVER.
+001400**----------------------------------------------------------------
+001500 01  CHECKPOINT-RECORD.
+001600     05  CHKPT-RAW-ARGS          PIC X(210).
+001700     05  CHKPT-BATCH-SEQ         PIC 9(07) COMP.
+001800     05  CHKPT-STATUS-SW         PIC X(01).
+001900         88  CHKPT-IN-FLIGHT             VALUE 'I'.
+002000         88  CHKPT-COMPLETED             VALUE 'C'.
