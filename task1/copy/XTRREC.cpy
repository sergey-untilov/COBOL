@@ -0,0 +1,22 @@
+000100**----------------------------------------------------------------
+000200** XTRREC   - APP DOWNSTREAM INTERFACE EXTRACT RECORD
+000300**----------------------------------------------------------------
+000400** AUTHOR.     D SHEPPARD - APPLICATIONS PROGRAMMING
+000500** REMARKS.    STRUCTURED, SPACE-PADDED, NO-EMBEDDED-NULLS VIEW
+000600**             OF WHAT APP WAS TOLD TO DO, FOR OTHER JOBS IN
+000700**             THE SHOP THAT CANNOT PARSE THE X'00'-DELIMITED
+000800**             ARGS0 STRING BUILT FOR THE SHARED_PRINT CALL.
+000900**
+001000** MOD LOG.
+001100**   2026-08-08 DRS  INITIAL VERSION.
+001200**----------------------------------------------------------------
+001300 01  APP-EXTRACT-RECORD.
+001400     05  XTR-JOB-ID              PIC X(08).
+001500     05  XTR-RUN-DATE            PIC 9(08).
+001600     05  XTR-ARG-03              PIC X(20).
+001700     05  XTR-ARG-04              PIC X(20).
+001800     05  XTR-ARG-05              PIC X(20).
+001900     05  XTR-MORE-ARGS-SW        PIC X(01).
+002000         88  XTR-MORE-ARGS               VALUE 'Y'.
+002100         88  XTR-NO-MORE-ARGS            VALUE 'N'.
+002200     05  FILLER                  PIC X(14).
