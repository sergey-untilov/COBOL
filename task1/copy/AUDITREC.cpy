@@ -0,0 +1,25 @@
+000100**----------------------------------------------------------------
+000200** AUDITREC - APP INVOCATION AUDIT LOG RECORD
+000300**----------------------------------------------------------------
+000400** AUTHOR.     D SHEPPARD - APPLICATIONS PROGRAMMING
+000500** REMARKS.    ONE RECORD IS WRITTEN TO AUDIT-LOG FOR EVERY
+000600**             EXECUTION OF APP SO OPERATIONS CAN RECONSTRUCT
+000700**             WHAT A RUN WAS ACTUALLY CALLED WITH AND HOW IT
+000800**             CAME OUT.
+000900**
+001000** MOD LOG.
+001100**   2026-08-08 DRS  INITIAL VERSION.
+001200**   2026-08-08 DRS  WIDENED AUDIT-RAW-ARGS TO 250 TO MATCH
+001300**                   APP-RAW-CMDLINE - THE REJECT-AUDIT FALLBACK
+001400**                   PATH LOGS THE RAW COMMAND LINE, NOT JUST
+001500**                   THE PARSED ARGS0 BLOB, AND MUST NOT TRUNCATE
+001600**                   IT EITHER.
+001700**----------------------------------------------------------------
+001800 01  AUDIT-LOG-RECORD.
+001900     05  AUDIT-RUN-DATE          PIC 9(08).
+002000     05  AUDIT-RUN-TIME          PIC 9(08).
+002100     05  AUDIT-RAW-ARGS          PIC X(250).
+002200     05  AUDIT-RETURN-CODE       PIC S9(04).
+002300     05  AUDIT-OUTCOME-SW        PIC X(01).
+002400         88  AUDIT-OUTCOME-OK            VALUE 'S'.
+002500         88  AUDIT-OUTCOME-ERROR         VALUE 'E'.
