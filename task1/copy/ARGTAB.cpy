@@ -0,0 +1,23 @@
+000100**----------------------------------------------------------------
+000200** ARGTAB   - APP PARSED ARGUMENT TABLE
+000300**----------------------------------------------------------------
+000400** AUTHOR.     D SHEPPARD - APPLICATIONS PROGRAMMING
+000500** REMARKS.    REPLACES THE OLD 50-BYTE COMMAND LINE BLOB WITH
+000600**             A COUNTED TABLE OF FIXED-LENGTH ARGUMENT SLOTS.
+000700**             APP-ARG-OVERFLOW-SW IS SET WHEN MORE ARGUMENTS
+000800**             OR A LONGER ARGUMENT WAS SUPPLIED THAN THE TABLE
+000900**             CAN HOLD, SO THE CALLER CAN REJECT THE RUN
+001000**             INSTEAD OF SILENTLY TRUNCATING.
+001100**
+001200** MOD LOG.
+001300**   2026-08-08 DRS  INITIAL VERSION.
+001400**----------------------------------------------------------------
+001500 01  APP-ARG-TABLE.
+001600     05  APP-ARG-COUNT           PIC 9(02) COMP.
+001700     05  APP-ARG-MAX-COUNT       PIC 9(02) COMP VALUE 10.
+001800     05  APP-ARG-OVERFLOW-SW     PIC X(01).
+001900         88  APP-ARG-OVERFLOW            VALUE 'Y'.
+002000         88  APP-ARG-NO-OVERFLOW         VALUE 'N'.
+002100     05  APP-ARG-ENTRY OCCURS 10 TIMES
+002200             INDEXED BY APP-ARG-IDX.
+002300         10  APP-ARG-VALUE           PIC X(20).
