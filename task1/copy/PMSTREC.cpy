@@ -0,0 +1,21 @@
+000100**----------------------------------------------------------------
+000200** PMSTREC  - APP PARAMETER MASTER RECORD
+000300**----------------------------------------------------------------
+000400** AUTHOR.     D SHEPPARD - APPLICATIONS PROGRAMMING
+000500** REMARKS.    ONE ROW PER JOB-ID THAT IS ALLOWED TO CALL APP,
+000600**             HOLDING THE EXPECTED ARGUMENT COUNT AND A LOOSE
+000700**             ARGUMENT PATTERN.  A PATTERN TOKEN OF '*' MEANS
+000800**             ANY VALUE IS ACCEPTED IN THAT POSITION - ANY
+000900**             OTHER TOKEN MUST MATCH THE INCOMING ARGUMENT
+001000**             EXACTLY.  KEYED BY PMST-JOB-ID.
+001100**
+001200** MOD LOG.
+001300**   2026-08-08 DRS  INITIAL VERSION.
+001400**----------------------------------------------------------------
+001500 01  PARM-MASTER-RECORD.
+001600     05  PMST-JOB-ID             PIC X(08).
+001700     05  PMST-MIN-ARG-COUNT      PIC 9(02).
+001800     05  PMST-MAX-ARG-COUNT      PIC 9(02).
+001900     05  PMST-ARG-PATTERN OCCURS 10 TIMES
+002000             INDEXED BY PMST-PAT-IDX.
+002100         10  PMST-PATTERN-VALUE      PIC X(20).
