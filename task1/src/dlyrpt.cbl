@@ -0,0 +1,193 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLYRPT.
+000300 AUTHOR.        D SHEPPARD.
+000400 INSTALLATION.  APPLICATIONS PROGRAMMING.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700**----------------------------------------------------------------
+000800*REMARKS.
+000900*    LISTS EVERY APP RUN LOGGED TO AUDIT-LOG FOR THE PRIOR
+001000*    BUSINESS DAY - RUN DATE, PARAMETERS, AND OUTCOME - SO THE
+001100*    SHIFT CAN CONFIRM THE OVERNIGHT BATCH FIRED CORRECTLY
+001200*    BEFORE DOWNSTREAM JOBS ARE ALLOWED TO DEPEND ON IT.
+001300**
+001400*MOD LOG.
+001500*  2026-08-08 DRS  INITIAL VERSION.
+001600**----------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+002100         ORGANIZATION IS SEQUENTIAL
+002200         FILE STATUS IS APP-AUDITLOG-STATUS.
+002300     SELECT REPORT-FILE ASSIGN TO RPTFILE
+002400         ORGANIZATION IS SEQUENTIAL
+002500         FILE STATUS IS APP-RPTFILE-STATUS.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  AUDIT-LOG
+002900     LABEL RECORDS ARE STANDARD.
+003000 COPY AUDITREC.
+003100 FD  REPORT-FILE
+003200     LABEL RECORDS ARE STANDARD.
+003300 01  RPT-LINE                   PIC X(132).
+003400 WORKING-STORAGE SECTION.
+003500**----------------------------------------------------------------
+003600** REPORT DATE-SELECTION FIELDS
+003700**----------------------------------------------------------------
+003800 01  APP-TODAY                  PIC 9(08).
+003900 01  APP-TARGET-DATE            PIC 9(08).
+004000 01  APP-TODAY-INTEGER          PIC S9(09) COMP.
+004100 01  APP-YSTDY-INTEGER          PIC S9(09) COMP.
+004200 01  APP-WEEKDAY                PIC 9(01) COMP.
+004300**
+004400 01  APP-AUDITLOG-STATUS        PIC X(02).
+004500 01  APP-RPTFILE-STATUS         PIC X(02).
+004600 01  APP-AUDIT-EOF-SW           PIC X(01).
+004700     88  APP-AUDIT-EOF                  VALUE 'Y'.
+004800     88  APP-AUDIT-NOT-EOF              VALUE 'N'.
+004900 01  APP-LINE-COUNT              PIC 9(05) COMP.
+005000**----------------------------------------------------------------
+005100** REPORT LINE LAYOUTS
+005200**----------------------------------------------------------------
+005300 01  APP-HEADING-LINE-1.
+005400     05  FILLER                 PIC X(132) VALUE
+005500         'APP DAILY ACTIVITY REPORT'.
+005600 01  APP-HEADING-LINE-2.
+005700     05  FILLER                 PIC X(20) VALUE
+005800         'RUN DATE  ARGUMENTS'.
+005900     05  FILLER                 PIC X(112) VALUE SPACES.
+006000 01  APP-DETAIL-LINE.
+006100     05  FILLER                 PIC X(03) VALUE SPACES.
+006200     05  DTL-RUN-DATE            PIC 9(08).
+006300     05  FILLER                 PIC X(03) VALUE SPACES.
+006400     05  DTL-ARGS                PIC X(100).
+006500     05  FILLER                 PIC X(03) VALUE SPACES.
+006600     05  DTL-OUTCOME             PIC X(08).
+006700     05  FILLER                 PIC X(07) VALUE SPACES.
+006800 01  APP-TOTAL-LINE.
+006900     05  FILLER                 PIC X(21) VALUE
+007000         'TOTAL RUNS REPORTED:'.
+007100     05  TOT-COUNT               PIC ZZZZ9.
+007200     05  FILLER                 PIC X(106) VALUE SPACES.
+007300 PROCEDURE DIVISION.
+007400**----------------------------------------------------------------
+007500** 0000-MAINLINE
+007600**----------------------------------------------------------------
+007700 0000-MAINLINE.
+007800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007900     PERFORM 2000-COMPUTE-TARGET-DATE THRU 2000-EXIT.
+008000     PERFORM 3000-PRINT-HEADINGS THRU 3000-EXIT.
+008100     PERFORM 4000-PROCESS-ONE-RECORD THRU 4000-EXIT
+008200         UNTIL APP-AUDIT-EOF.
+008300     PERFORM 5000-PRINT-TOTAL THRU 5000-EXIT.
+008400     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+008500     STOP RUN.
+008600**----------------------------------------------------------------
+008700** 1000-INITIALIZE
+008800**----------------------------------------------------------------
+008900 1000-INITIALIZE.
+009000     SET APP-AUDIT-NOT-EOF TO TRUE.
+009100     MOVE ZERO TO APP-LINE-COUNT.
+009200     ACCEPT APP-TODAY FROM DATE YYYYMMDD.
+009300     OPEN INPUT AUDIT-LOG.
+009400     IF APP-AUDITLOG-STATUS NOT = '00'
+009500         DISPLAY 'RPT0001E - UNABLE TO OPEN AUDIT LOG -'
+009600         DISPLAY '           REPORT ABORTED'
+009700         MOVE 16 TO RETURN-CODE
+009800         SET APP-AUDIT-EOF TO TRUE
+009900     END-IF.
+010000     OPEN OUTPUT REPORT-FILE.
+010100     IF APP-RPTFILE-STATUS NOT = '00'
+010200         DISPLAY 'RPT0002E - UNABLE TO OPEN REPORT FILE -'
+010300         DISPLAY '           REPORT ABORTED'
+010400         MOVE 16 TO RETURN-CODE
+010500         SET APP-AUDIT-EOF TO TRUE
+010600     END-IF.
+010700     IF APP-AUDIT-NOT-EOF
+010800         PERFORM 4100-READ-NEXT-AUDIT-REC THRU 4100-EXIT
+010900     END-IF.
+011000 1000-EXIT.
+011100     EXIT.
+011200**----------------------------------------------------------------
+011300** 2000-COMPUTE-TARGET-DATE - ROLL BACK TO THE PRIOR BUSINESS
+011400**----------------------------------------------------------------
+011500**             DAY, SKIPPING SATURDAY AND SUNDAY.  DATE ARITHMETIC
+011600**             HAS NO ORDINARY-VERB EQUIVALENT SO THE STANDARD
+011700**             INTEGER-OF-DATE / DATE-OF-INTEGER FUNCTIONS ARE
+011800**             USED HERE.  LILIAN DAY 1 (1601-01-01) WAS A MONDAY.
+011900 2000-COMPUTE-TARGET-DATE.
+012000     COMPUTE APP-TODAY-INTEGER =
+012100         FUNCTION INTEGER-OF-DATE(APP-TODAY).
+012200     COMPUTE APP-YSTDY-INTEGER = APP-TODAY-INTEGER - 1.
+012300     COMPUTE APP-WEEKDAY =
+012400         FUNCTION MOD(APP-YSTDY-INTEGER - 1, 7).
+012500     IF APP-WEEKDAY = 5
+012600         SUBTRACT 1 FROM APP-YSTDY-INTEGER
+012700     END-IF.
+012800     IF APP-WEEKDAY = 6
+012900         SUBTRACT 2 FROM APP-YSTDY-INTEGER
+013000     END-IF.
+013100     COMPUTE APP-TARGET-DATE =
+013200         FUNCTION DATE-OF-INTEGER(APP-YSTDY-INTEGER).
+013300 2000-EXIT.
+013400     EXIT.
+013500**----------------------------------------------------------------
+013600** 3000-PRINT-HEADINGS
+013700**----------------------------------------------------------------
+013800 3000-PRINT-HEADINGS.
+013900     MOVE APP-HEADING-LINE-1 TO RPT-LINE.
+014000     WRITE RPT-LINE.
+014100     MOVE APP-HEADING-LINE-2 TO RPT-LINE.
+014200     WRITE RPT-LINE.
+014300 3000-EXIT.
+014400     EXIT.
+014500**----------------------------------------------------------------
+014600** 4000-PROCESS-ONE-RECORD - PRINT RUNS FOR THE TARGET DATE ONLY
+014700**----------------------------------------------------------------
+014800 4000-PROCESS-ONE-RECORD.
+014900     IF AUDIT-RUN-DATE = APP-TARGET-DATE
+015000         PERFORM 4200-PRINT-DETAIL-LINE THRU 4200-EXIT
+015100     END-IF.
+015200     PERFORM 4100-READ-NEXT-AUDIT-REC THRU 4100-EXIT.
+015300 4000-EXIT.
+015400     EXIT.
+015500 4100-READ-NEXT-AUDIT-REC.
+015600     READ AUDIT-LOG
+015700         AT END
+015800             SET APP-AUDIT-EOF TO TRUE
+015900     END-READ.
+016000 4100-EXIT.
+016100     EXIT.
+016200 4200-PRINT-DETAIL-LINE.
+016300     MOVE SPACES TO APP-DETAIL-LINE.
+016400     MOVE AUDIT-RUN-DATE TO DTL-RUN-DATE.
+016500     MOVE AUDIT-RAW-ARGS(1:100) TO DTL-ARGS.
+016600     INSPECT DTL-ARGS REPLACING ALL X'00' BY SPACE.
+016700     IF AUDIT-OUTCOME-OK
+016800         MOVE 'SUCCESS' TO DTL-OUTCOME
+016900     ELSE
+017000         MOVE 'ERROR' TO DTL-OUTCOME
+017100     END-IF.
+017200     MOVE APP-DETAIL-LINE TO RPT-LINE.
+017300     WRITE RPT-LINE.
+017400     ADD 1 TO APP-LINE-COUNT.
+017500 4200-EXIT.
+017600     EXIT.
+017700**----------------------------------------------------------------
+017800** 5000-PRINT-TOTAL
+017900**----------------------------------------------------------------
+018000 5000-PRINT-TOTAL.
+018100     MOVE APP-LINE-COUNT TO TOT-COUNT.
+018200     MOVE APP-TOTAL-LINE TO RPT-LINE.
+018300     WRITE RPT-LINE.
+018400 5000-EXIT.
+018500     EXIT.
+018600**----------------------------------------------------------------
+018700** 9000-TERMINATE
+018800**----------------------------------------------------------------
+018900 9000-TERMINATE.
+019000     CLOSE AUDIT-LOG.
+019100     CLOSE REPORT-FILE.
+019200 9000-EXIT.
+019300     EXIT.
