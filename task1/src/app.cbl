@@ -1,16 +1,759 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. app.
-      *
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01  args    PIC X(50).
-           01  args0   PIC X(51).
-      *
-       PROCEDURE DIVISION.
-           ACCEPT args FROM COMMAND-LINE.
-      *    ACCEPT args FROM STDIN
-           String args delimited by size
-            X'00' delimited by size
-            into args0.
-           call "shared_print" using by reference args0.
-           stop run.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    APP.
+000300 AUTHOR.        D SHEPPARD.
+000400 INSTALLATION.  APPLICATIONS PROGRAMMING.
+000500 DATE-WRITTEN.  2024-03-11.
+000600 DATE-COMPILED.
+000700**----------------------------------------------------------------
+000800*REMARKS.
+000900*    DRIVES A CALL TO SHARED_PRINT WITH THE JOB'S PARAMETERS.
+001000*    PARAMETERS MAY ARRIVE VIA THE OS COMMAND LINE, A PARMFILE,
+001100*    AN OPERATOR ENTRY SCREEN, OR (IN BATCH MODE) A TRANSACTION
+001200*    FILE OF MANY PARAMETER SETS PROCESSED IN ONE RUN.
+001300**
+001400*MOD LOG.
+001500*  2024-03-11 DRS  INITIAL VERSION - COMMAND LINE TO SHARED_PRINT.
+001600*  2026-08-08 DRS  PARSE COMMAND LINE INTO AN ARGUMENT TABLE
+001700*                  INSTEAD OF A SINGLE 50-BYTE BLOB; REJECT RUNS
+001800*                  THAT OVERFLOW THE TABLE.
+001900*  2026-08-08 DRS  ADDED AUDIT-LOG OF EVERY INVOCATION.
+002000*  2026-08-08 DRS  ADDED PARMFILE-DRIVEN EXECUTION MODE.
+002100*  2026-08-08 DRS  ADDED CHECKPOINT / RESTART SUPPORT AROUND THE
+002200*                  SHARED_PRINT CALL.
+002300*  2026-08-08 DRS  CAPTURE SHARED_PRINT STATUS AND PROPAGATE A
+002400*                  MEANINGFUL RETURN-CODE TO THE JOB STEP.
+002500*  2026-08-08 DRS  REPLACED THE DEAD STDIN ACCEPT WITH A VALIDATED
+002600*                  OPERATOR ENTRY SCREEN.
+002700*  2026-08-08 DRS  ADDED PARAMETER MASTER VALIDATION OF INCOMING
+002800*                  ARGUMENTS BEFORE THE CALL.
+002900*  2026-08-08 DRS  ADDED THE STRUCTURED DOWNSTREAM EXTRACT FILE.
+003000*  2026-08-08 DRS  ADDED BATCH MODE - ONE RUN, MANY PARAMETER SETS
+003100*                  FROM A TRANSACTION FILE.
+003200*  2026-08-08 DRS  WIDENED THE RAW CMDLINE BUFFERS AND THE
+003300*                  AUDIT/CHECKPOINT RAW-ARGS FIELDS SO THEY
+003400*                  CANNOT TRUNCATE AHEAD OF THE ARGUMENT
+003500*                  TABLE'S OWN LIMIT; FIXED THE RUN-DATE
+003600*                  NUMERIC TEST IN THE EXTRACT RECORD; TRACK
+003700*                  A RUN-WIDE WORST RETURN CODE SO A BATCH
+003800*                  RUN'S STEP RC REFLECTS ANY FAILED RECORD,
+003900*                  NOT JUST THE LAST ONE; WRITE AN AUDIT
+004000*                  RECORD ON EVERY REJECTED RUN OR RECORD,
+004100*                  NOT ONLY COMPLETED CALLS; TRACK BATCH
+004200*                  RESTART POSITION IN THE CHECKPOINT SO A
+004300*                  CONFIRMED RESTART OF A BATCH RUN SKIPS
+004400*                  RECORDS ALREADY COMPLETED INSTEAD OF
+004500*                  REPROCESSING THE WHOLE TRANSACTION FILE;
+004600*                  ADDED THE MISSING BLANK EDIT ON THE SECOND
+004700*                  SCREEN SWITCH FIELD.
+004800**----------------------------------------------------------------
+004900 ENVIRONMENT DIVISION.
+005000 INPUT-OUTPUT SECTION.
+005100 FILE-CONTROL.
+005200     SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+005300         ORGANIZATION IS SEQUENTIAL
+005400         FILE STATUS IS APP-AUDITLOG-STATUS.
+005500     SELECT PARM-FILE ASSIGN TO PARMFILE
+005600         ORGANIZATION IS SEQUENTIAL
+005700         FILE STATUS IS APP-PARMFILE-STATUS.
+005800     SELECT TRAN-FILE ASSIGN TO TRANFILE
+005900         ORGANIZATION IS SEQUENTIAL
+006000         FILE STATUS IS APP-TRANFILE-STATUS.
+006100     SELECT CHECKPOINT-FILE ASSIGN TO CHKPTFIL
+006200         ORGANIZATION IS SEQUENTIAL
+006300         FILE STATUS IS APP-CHKPTFIL-STATUS.
+006400     SELECT PARM-MASTER ASSIGN TO PARMMSTR
+006500         ORGANIZATION IS INDEXED
+006600         ACCESS MODE IS RANDOM
+006700         RECORD KEY IS PMST-JOB-ID
+006800         FILE STATUS IS APP-PARMMSTR-STATUS.
+006900     SELECT EXTRACT-FILE ASSIGN TO XTRFILE
+007000         ORGANIZATION IS SEQUENTIAL
+007100         FILE STATUS IS APP-XTRFILE-STATUS.
+007200 DATA DIVISION.
+007300 FILE SECTION.
+007400 FD  AUDIT-LOG
+007500     LABEL RECORDS ARE STANDARD.
+007600 COPY AUDITREC.
+007700 FD  PARM-FILE
+007800     LABEL RECORDS ARE STANDARD.
+007900 COPY PARMREC.
+008000 FD  TRAN-FILE
+008100     LABEL RECORDS ARE STANDARD.
+008200 COPY PARMREC REPLACING PARM-FILE-RECORD BY TRAN-FILE-RECORD.
+008300 FD  CHECKPOINT-FILE
+008400     LABEL RECORDS ARE STANDARD.
+008500 COPY CHKPTREC.
+008600 FD  PARM-MASTER
+008700     LABEL RECORDS ARE STANDARD.
+008800 COPY PMSTREC.
+008900 FD  EXTRACT-FILE
+009000     LABEL RECORDS ARE STANDARD.
+009100 COPY XTRREC.
+009200 WORKING-STORAGE SECTION.
+009300**----------------------------------------------------------------
+009400** PARSED ARGUMENT TABLE (COPYBOOK)
+009500**----------------------------------------------------------------
+009600 COPY ARGTAB.
+009700**----------------------------------------------------------------
+009800** APP WORKING FIELDS
+009900**----------------------------------------------------------------
+010000** APP-RAW-CMDLINE/APP-MODE-LINE ARE SIZED FOR THE WORST CASE
+010100** OF AN OPTIONAL RESTART KEYWORD, A MODE KEYWORD, AND THE
+010200** ARGUMENT TABLE'S OWN MAXIMUM ENCODED SIZE (10 X 20-BYTE
+010300** VALUES PLUS SEPARATORS) SO COMMAND-LINE PARSING CAN DETECT
+010400** OVERFLOW ITSELF INSTEAD OF THE OS-LEVEL ACCEPT TRUNCATING
+010500** THE LINE FIRST.
+010600 01  APP-RAW-CMDLINE            PIC X(250).
+010700 01  APP-MODE-LINE              PIC X(250).
+010800 01  APP-ARGS0                  PIC X(210).
+010900 01  APP-FIRST-TOKEN            PIC X(20).
+011000 01  APP-CALL-STATUS            PIC S9(09) COMP-5.
+011100 01  APP-WORST-RC               PIC S9(04) COMP.
+011200 01  APP-CURRENT-DATE           PIC 9(08).
+011300 01  APP-CURRENT-TIME           PIC 9(08).
+011400 01  APP-TRAN-COUNT             PIC 9(05) COMP.
+011500 01  APP-RESTART-SKIP-COUNT     PIC 9(05) COMP.
+011600**
+011700 01  APP-PTR                    PIC 9(04) COMP.
+011800 01  APP-PEEK-PTR               PIC 9(04) COMP.
+011900 01  APP-ARGS0-PTR              PIC 9(04) COMP.
+012000 01  APP-TOKEN-LEN              PIC 9(04) COMP.
+012100 01  APP-CHK-SUB                PIC 9(02) COMP.
+012200**
+012300 01  APP-MODE-SW                PIC X(01).
+012400     88  APP-MODE-CMDLINE               VALUE 'C'.
+012500     88  APP-MODE-PARMFILE              VALUE 'P'.
+012600     88  APP-MODE-SCREEN                VALUE 'S'.
+012700     88  APP-MODE-BATCH                 VALUE 'B'.
+012800 01  APP-RESTART-SW             PIC X(01).
+012900     88  APP-RESTART-CONFIRMED          VALUE 'Y'.
+013000     88  APP-RESTART-NOT-CONFIRMED      VALUE 'N'.
+013100 01  APP-VALID-SW               PIC X(01).
+013200     88  APP-ARGS-VALID                 VALUE 'Y'.
+013300     88  APP-ARGS-INVALID               VALUE 'N'.
+013400 01  APP-ABORT-SW               PIC X(01).
+013500     88  APP-ABORT-REQUESTED            VALUE 'Y'.
+013600     88  APP-ABORT-NOT-REQUESTED        VALUE 'N'.
+013700 01  APP-TRAN-EOF-SW            PIC X(01).
+013800     88  APP-TRAN-EOF                   VALUE 'Y'.
+013900     88  APP-TRAN-NOT-EOF                VALUE 'N'.
+014000** SET ONCE, IMMEDIATELY AFTER THE OPEN, AND NEVER TOUCHED
+014100** AGAIN - APP-PARMMSTR-STATUS ITSELF IS RESET BY EVERY
+014200** SUBSEQUENT KEYED READ AND CANNOT BE REUSED TO REMEMBER
+014300** WHETHER THE FILE IS STILL OPEN.
+014400 01  APP-PARMMSTR-OPEN-SW       PIC X(01).
+014500     88  APP-PARMMSTR-IS-OPEN           VALUE 'Y'.
+014600     88  APP-PARMMSTR-NOT-OPEN          VALUE 'N'.
+014700**
+014800 01  APP-AUDITLOG-STATUS        PIC X(02).
+014900 01  APP-PARMFILE-STATUS        PIC X(02).
+015000 01  APP-TRANFILE-STATUS        PIC X(02).
+015100 01  APP-CHKPTFIL-STATUS        PIC X(02).
+015200 01  APP-PARMMSTR-STATUS        PIC X(02).
+015300 01  APP-XTRFILE-STATUS         PIC X(02).
+015400**----------------------------------------------------------------
+015500** OPERATOR ENTRY SCREEN WORKING FIELDS
+015600**----------------------------------------------------------------
+015700 01  APP-SCREEN-FIELDS.
+015800     05  APP-SCR-JOB-ID             PIC X(08).
+015900     05  APP-SCR-RUN-DATE           PIC 9(08).
+016000     05  APP-SCR-SWITCH-1           PIC X(01).
+016100     05  APP-SCR-SWITCH-2           PIC X(01).
+016200     05  APP-SCR-REGION             PIC X(04).
+016300     05  APP-SCR-VALID-SW           PIC X(01).
+016400         88  APP-SCR-VALID                  VALUE 'Y'.
+016500         88  APP-SCR-INVALID                VALUE 'N'.
+016600 SCREEN SECTION.
+016700 01  APP-ENTRY-SCREEN.
+016800     05  BLANK SCREEN.
+016900     05  LINE 01 COLUMN 01 VALUE 'APP PARAMETER ENTRY SCREEN'.
+017000     05  LINE 03 COLUMN 01 VALUE 'JOB ID......:'.
+017100     05  LINE 03 COLUMN 15 PIC X(08) USING APP-SCR-JOB-ID.
+017200     05  LINE 04 COLUMN 01 VALUE 'RUN DATE....:'.
+017300     05  LINE 04 COLUMN 15 PIC 9(08) USING APP-SCR-RUN-DATE.
+017400     05  LINE 05 COLUMN 01 VALUE 'SWITCH 1....:'.
+017500     05  LINE 05 COLUMN 15 PIC X(01) USING APP-SCR-SWITCH-1.
+017600     05  LINE 06 COLUMN 01 VALUE 'SWITCH 2....:'.
+017700     05  LINE 06 COLUMN 15 PIC X(01) USING APP-SCR-SWITCH-2.
+017800     05  LINE 07 COLUMN 01 VALUE 'REGION CODE.:'.
+017900     05  LINE 07 COLUMN 15 PIC X(04) USING APP-SCR-REGION.
+018000 PROCEDURE DIVISION.
+018100**----------------------------------------------------------------
+018200** 0000-MAINLINE - CONTROLS OVERALL FLOW OF THE RUN
+018300**----------------------------------------------------------------
+018400 0000-MAINLINE.
+018500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+018600     IF APP-ABORT-REQUESTED
+018700         GO TO 0000-EXIT-ABORT
+018800     END-IF.
+018900     PERFORM 1500-CHECK-RESTART THRU 1500-EXIT.
+019000     IF APP-ABORT-REQUESTED
+019100         GO TO 0000-EXIT-ABORT
+019200     END-IF.
+019300     PERFORM 2000-DETERMINE-MODE THRU 2000-EXIT.
+019400     EVALUATE TRUE
+019500         WHEN APP-MODE-BATCH
+019600             PERFORM 7000-PROCESS-TRANFILE THRU 7000-EXIT
+019700         WHEN OTHER
+019800             PERFORM 2600-OBTAIN-ONE-ARGSET THRU 2600-EXIT
+019900             IF APP-ARGS-VALID
+020000                 PERFORM 6000-PROCESS-ONE-ARGSET THRU 6000-EXIT
+020100             END-IF
+020200     END-EVALUATE.
+020300     MOVE APP-WORST-RC TO RETURN-CODE.
+020400     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+020500     STOP RUN.
+020600 0000-EXIT-ABORT.
+020700     MOVE APP-WORST-RC TO RETURN-CODE.
+020800     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+020900     STOP RUN.
+021000**----------------------------------------------------------------
+021100** 1000-INITIALIZE - OPEN RUNNING FILES, PRIME WORKING FIELDS
+021200**----------------------------------------------------------------
+021300 1000-INITIALIZE.
+021400     SET APP-MODE-CMDLINE TO TRUE.
+021500     SET APP-ARG-NO-OVERFLOW TO TRUE.
+021600     SET APP-RESTART-NOT-CONFIRMED TO TRUE.
+021700     SET APP-ARGS-VALID TO TRUE.
+021800     SET APP-ABORT-NOT-REQUESTED TO TRUE.
+021900     SET APP-PARMMSTR-NOT-OPEN TO TRUE.
+022000     MOVE ZERO TO APP-ARG-COUNT.
+022100     MOVE ZERO TO APP-WORST-RC.
+022200     MOVE ZERO TO APP-TRAN-COUNT.
+022300     MOVE ZERO TO APP-RESTART-SKIP-COUNT.
+022400     MOVE SPACES TO APP-ARGS0.
+022500     ACCEPT APP-CURRENT-DATE FROM DATE YYYYMMDD.
+022600     ACCEPT APP-CURRENT-TIME FROM TIME.
+022700     ACCEPT APP-RAW-CMDLINE FROM COMMAND-LINE.
+022800     OPEN EXTEND AUDIT-LOG.
+022900     IF APP-AUDITLOG-STATUS NOT = '00'
+023000         DISPLAY 'APP0104E - UNABLE TO OPEN AUDIT LOG - RUN'
+023100         DISPLAY '           REJECTED'
+023200         SET APP-ABORT-REQUESTED TO TRUE
+023300         MOVE 16 TO APP-WORST-RC
+023400         GO TO 1000-EXIT
+023500     END-IF.
+023600     OPEN EXTEND EXTRACT-FILE.
+023700     IF APP-XTRFILE-STATUS NOT = '00'
+023800         DISPLAY 'APP0105E - UNABLE TO OPEN EXTRACT FILE - RUN'
+023900         DISPLAY '           REJECTED'
+024000         SET APP-ABORT-REQUESTED TO TRUE
+024100         MOVE 16 TO APP-WORST-RC
+024200         PERFORM 6350-WRITE-REJECT-AUDIT-RECORD THRU 6350-EXIT
+024300     END-IF.
+024400 1000-EXIT.
+024500     EXIT.
+024600**----------------------------------------------------------------
+024700** 1500-CHECK-RESTART - LOOK FOR A DANGLING CHECKPOINT LEFT
+024800**----------------------------------------------------------------
+024900**             BY A PRIOR RUN THAT ABENDED MID-CALL
+025000 1500-CHECK-RESTART.
+025100     MOVE 1 TO APP-PTR.
+025200     UNSTRING APP-RAW-CMDLINE DELIMITED BY ALL SPACE
+025300         INTO APP-FIRST-TOKEN
+025400         WITH POINTER APP-PTR
+025500     END-UNSTRING.
+025600     IF APP-FIRST-TOKEN = 'RESTART'
+025700         SET APP-RESTART-CONFIRMED TO TRUE
+025800         MOVE APP-RAW-CMDLINE(APP-PTR:) TO APP-MODE-LINE
+025900     ELSE
+026000         MOVE APP-RAW-CMDLINE TO APP-MODE-LINE
+026100     END-IF.
+026200     OPEN INPUT CHECKPOINT-FILE.
+026300     IF APP-CHKPTFIL-STATUS NOT = '00'
+026400         GO TO 1500-EXIT
+026500     END-IF.
+026600     READ CHECKPOINT-FILE
+026700         AT END
+026800             GO TO 1500-CLOSE-CHECKPOINT
+026900     END-READ.
+027000     IF CHKPT-IN-FLIGHT
+027100         DISPLAY 'APP0100W - DANGLING CHECKPOINT FOR PRIOR RUN'
+027200         DISPLAY '           ARGS WERE: ' CHKPT-RAW-ARGS(1:50)
+027300         IF APP-RESTART-CONFIRMED
+027400             DISPLAY 'APP0101I - RESTART CONFIRMED - CONTINUING'
+027500             PERFORM 1600-SET-RESTART-SKIP-COUNT THRU 1600-EXIT
+027600         ELSE
+027700             DISPLAY 'APP0102E - RERUN WITH RESTART AS 1ST PARM'
+027800             DISPLAY '           CONFIRM - RUN REJECTED'
+027900             SET APP-ABORT-REQUESTED TO TRUE
+028000             MOVE 16 TO APP-WORST-RC
+028100             PERFORM 6350-WRITE-REJECT-AUDIT-RECORD THRU 6350-EXIT
+028200         END-IF
+028300     END-IF.
+028400 1500-CLOSE-CHECKPOINT.
+028500     CLOSE CHECKPOINT-FILE.
+028600 1500-EXIT.
+028700     EXIT.
+028800 1600-SET-RESTART-SKIP-COUNT.
+028900     IF CHKPT-BATCH-SEQ > 0
+029000         COMPUTE APP-RESTART-SKIP-COUNT =
+029100             CHKPT-BATCH-SEQ - 1
+029200         DISPLAY 'APP0103I - SKIPPING ALREADY-COMPLETED'
+029300         DISPLAY '           BATCH RECORDS: '
+029400             APP-RESTART-SKIP-COUNT
+029500     END-IF.
+029600 1600-EXIT.
+029700     EXIT.
+029800**----------------------------------------------------------------
+029900** 2000-DETERMINE-MODE - MODE KEYWORD IS THE FIRST TOKEN LEFT
+030000**----------------------------------------------------------------
+030100**             AFTER ANY RESTART CONFIRMATION HAS BEEN PEELED OFF
+030200 2000-DETERMINE-MODE.
+030300     MOVE 1 TO APP-PEEK-PTR.
+030400     UNSTRING APP-MODE-LINE DELIMITED BY ALL SPACE
+030500         INTO APP-FIRST-TOKEN
+030600         WITH POINTER APP-PEEK-PTR
+030700     END-UNSTRING.
+030800     EVALUATE APP-FIRST-TOKEN
+030900         WHEN 'PARMFILE'
+031000             SET APP-MODE-PARMFILE TO TRUE
+031100         WHEN 'SCREEN'
+031200             SET APP-MODE-SCREEN TO TRUE
+031300         WHEN 'BATCH'
+031400             SET APP-MODE-BATCH TO TRUE
+031500         WHEN OTHER
+031600             SET APP-MODE-CMDLINE TO TRUE
+031700     END-EVALUATE.
+031800 2000-EXIT.
+031900     EXIT.
+032000**----------------------------------------------------------------
+032100** 2600-OBTAIN-ONE-ARGSET - GET ONE PARAMETER SET FROM WHICHEVER
+032200**----------------------------------------------------------------
+032300**             SOURCE THIS RUN IS USING, THEN NORMALIZE IT INTO
+032400**             THE ARGUMENT TABLE AND VALIDATE IT
+032500 2600-OBTAIN-ONE-ARGSET.
+032600     EVALUATE TRUE
+032700         WHEN APP-MODE-CMDLINE
+032800             PERFORM 3000-PARSE-CMDLINE-ARGS THRU 3000-EXIT
+032900         WHEN APP-MODE-PARMFILE
+033000             PERFORM 3500-READ-ONE-PARMFILE-REC THRU 3500-EXIT
+033100         WHEN APP-MODE-SCREEN
+033200             PERFORM 4500-RUN-ENTRY-SCREEN THRU 4500-EXIT
+033300     END-EVALUATE.
+033400     IF APP-ABORT-NOT-REQUESTED
+033500         PERFORM 5500-BUILD-ARGS0 THRU 5500-EXIT
+033600         PERFORM 5700-VALIDATE-AGAINST-MASTER THRU 5700-EXIT
+033700     END-IF.
+033800 2600-EXIT.
+033900     EXIT.
+034000**----------------------------------------------------------------
+034100** 3000-PARSE-CMDLINE-ARGS - SPLIT THE COMMAND LINE INTO THE
+034200**----------------------------------------------------------------
+034300**             ARGUMENT TABLE, REJECTING THE RUN INSTEAD OF
+034400**             QUIETLY TRUNCATING WHEN IT WILL NOT FIT
+034500 3000-PARSE-CMDLINE-ARGS.
+034600     MOVE 0 TO APP-ARG-COUNT.
+034700     MOVE 1 TO APP-PTR.
+034800     PERFORM 3100-PARSE-ONE-TOKEN THRU 3100-EXIT
+034900         VARYING APP-ARG-IDX FROM 1 BY 1
+035000         UNTIL APP-ARG-IDX > APP-ARG-MAX-COUNT
+035100         OR APP-PTR > 250.
+035200     IF APP-PTR <= 250 AND APP-MODE-LINE(APP-PTR:) NOT = SPACES
+035300         SET APP-ARG-OVERFLOW TO TRUE
+035400     END-IF.
+035500     IF APP-ARG-OVERFLOW
+035600         DISPLAY 'APP0110E - TOO MANY ARGUMENTS OR ONE TOO LONG -'
+035700         DISPLAY '           RUN REJECTED'
+035800         SET APP-ARGS-INVALID TO TRUE
+035900         SET APP-ABORT-REQUESTED TO TRUE
+036000         MOVE 16 TO APP-WORST-RC
+036100         PERFORM 6350-WRITE-REJECT-AUDIT-RECORD THRU 6350-EXIT
+036200     END-IF.
+036300 3000-EXIT.
+036400     EXIT.
+036500 3100-PARSE-ONE-TOKEN.
+036600     UNSTRING APP-MODE-LINE DELIMITED BY ALL SPACE
+036700         INTO APP-ARG-VALUE(APP-ARG-IDX)
+036800         COUNT IN APP-TOKEN-LEN
+036900         WITH POINTER APP-PTR
+037000     END-UNSTRING.
+037100     IF APP-ARG-VALUE(APP-ARG-IDX) NOT = SPACES
+037200         MOVE APP-ARG-IDX TO APP-ARG-COUNT
+037300     END-IF.
+037400     IF APP-TOKEN-LEN > 20
+037500         SET APP-ARG-OVERFLOW TO TRUE
+037600     END-IF.
+037700 3100-EXIT.
+037800     EXIT.
+037900**----------------------------------------------------------------
+038000** 3500-READ-ONE-PARMFILE-REC - PULL ONE PARAMETER SET FROM THE
+038100**----------------------------------------------------------------
+038200**             PARMFILE SO A PRIOR RUN CAN BE REPEATED UNCHANGED
+038300 3500-READ-ONE-PARMFILE-REC.
+038400     OPEN INPUT PARM-FILE.
+038500     IF APP-PARMFILE-STATUS NOT = '00'
+038600         DISPLAY 'APP0120E - UNABLE TO OPEN PARMFILE'
+038700         SET APP-ARGS-INVALID TO TRUE
+038800         SET APP-ABORT-REQUESTED TO TRUE
+038900         MOVE 16 TO APP-WORST-RC
+039000         PERFORM 6350-WRITE-REJECT-AUDIT-RECORD THRU 6350-EXIT
+039100         GO TO 3500-EXIT
+039200     END-IF.
+039300     READ PARM-FILE
+039400         AT END
+039500             DISPLAY 'APP0121E - PARMFILE IS EMPTY - RUN REJECTED'
+039600             SET APP-ARGS-INVALID TO TRUE
+039700             SET APP-ABORT-REQUESTED TO TRUE
+039800             MOVE 16 TO APP-WORST-RC
+039900     END-READ.
+040000     CLOSE PARM-FILE.
+040100     IF APP-ABORT-REQUESTED
+040200         PERFORM 6350-WRITE-REJECT-AUDIT-RECORD THRU 6350-EXIT
+040300         GO TO 3500-EXIT
+040400     END-IF.
+040500     PERFORM 3600-MOVE-PARMREC-TO-ARGTAB THRU 3600-EXIT.
+040600 3500-EXIT.
+040700     EXIT.
+040800 3600-MOVE-PARMREC-TO-ARGTAB.
+040900     MOVE 5 TO APP-ARG-COUNT.
+041000     MOVE PARM-JOB-ID OF PARM-FILE-RECORD TO APP-ARG-VALUE(1).
+041100     MOVE PARM-RUN-DATE OF PARM-FILE-RECORD TO APP-ARG-VALUE(2).
+041200     MOVE PARM-SWITCH-1 OF PARM-FILE-RECORD TO APP-ARG-VALUE(3).
+041300     MOVE PARM-SWITCH-2 OF PARM-FILE-RECORD TO APP-ARG-VALUE(4).
+041400     MOVE PARM-REGION-CODE OF PARM-FILE-RECORD
+041500         TO APP-ARG-VALUE(5).
+041600 3600-EXIT.
+041700     EXIT.
+041800**----------------------------------------------------------------
+041900** 4500-RUN-ENTRY-SCREEN - VALIDATED OPERATOR PARAMETER ENTRY,
+042000**----------------------------------------------------------------
+042100**             REPLACES THE OLD DEAD ACCEPT FROM STDIN
+042200 4500-RUN-ENTRY-SCREEN.
+042300     SET APP-SCR-INVALID TO TRUE.
+042400     PERFORM 4600-DISPLAY-AND-EDIT-SCREEN THRU 4600-EXIT
+042500         UNTIL APP-SCR-VALID.
+042600     MOVE 5 TO APP-ARG-COUNT.
+042700     MOVE APP-SCR-JOB-ID TO APP-ARG-VALUE(1).
+042800     MOVE APP-SCR-RUN-DATE TO APP-ARG-VALUE(2).
+042900     MOVE APP-SCR-SWITCH-1 TO APP-ARG-VALUE(3).
+043000     MOVE APP-SCR-SWITCH-2 TO APP-ARG-VALUE(4).
+043100     MOVE APP-SCR-REGION TO APP-ARG-VALUE(5).
+043200 4500-EXIT.
+043300     EXIT.
+043400 4600-DISPLAY-AND-EDIT-SCREEN.
+043500     MOVE SPACES TO APP-SCR-JOB-ID.
+043600     MOVE SPACES TO APP-SCR-SWITCH-1.
+043700     MOVE SPACES TO APP-SCR-SWITCH-2.
+043800     MOVE SPACES TO APP-SCR-REGION.
+043900     MOVE ZERO TO APP-SCR-RUN-DATE.
+044000     DISPLAY APP-ENTRY-SCREEN.
+044100     ACCEPT APP-ENTRY-SCREEN.
+044200     SET APP-SCR-VALID TO TRUE.
+044300     IF APP-SCR-JOB-ID = SPACES
+044400         DISPLAY 'APP0130E - JOB ID MAY NOT BE BLANK'
+044500         SET APP-SCR-INVALID TO TRUE
+044600     END-IF.
+044700     IF APP-SCR-RUN-DATE NOT NUMERIC OR APP-SCR-RUN-DATE = ZERO
+044800         DISPLAY 'APP0131E - RUN DATE MUST BE NUMERIC'
+044900         SET APP-SCR-INVALID TO TRUE
+045000     END-IF.
+045100     IF APP-SCR-SWITCH-1 = SPACE
+045200         DISPLAY 'APP0132E - SWITCH 1 MAY NOT BE BLANK'
+045300         SET APP-SCR-INVALID TO TRUE
+045400     END-IF.
+045500     IF APP-SCR-SWITCH-2 = SPACE
+045600         DISPLAY 'APP0134E - SWITCH 2 MAY NOT BE BLANK'
+045700         SET APP-SCR-INVALID TO TRUE
+045800     END-IF.
+045900     IF APP-SCR-REGION = SPACES
+046000         DISPLAY 'APP0133E - REGION CODE MAY NOT BE BLANK'
+046100         SET APP-SCR-INVALID TO TRUE
+046200     END-IF.
+046300 4600-EXIT.
+046400     EXIT.
+046500**----------------------------------------------------------------
+046600** 5500-BUILD-ARGS0 - REBUILD THE NULL-DELIMITED BLOB PASSED TO
+046700**----------------------------------------------------------------
+046800**             SHARED_PRINT FROM THE NORMALIZED ARGUMENT TABLE
+046900 5500-BUILD-ARGS0.
+047000     MOVE SPACES TO APP-ARGS0.
+047100     MOVE 1 TO APP-ARGS0-PTR.
+047200     PERFORM 5600-STRING-ONE-ARG THRU 5600-EXIT
+047300         VARYING APP-ARG-IDX FROM 1 BY 1
+047400         UNTIL APP-ARG-IDX > APP-ARG-COUNT.
+047500 5500-EXIT.
+047600     EXIT.
+047700 5600-STRING-ONE-ARG.
+047800     STRING APP-ARG-VALUE(APP-ARG-IDX) DELIMITED BY SPACE
+047900         X'00' DELIMITED BY SIZE
+048000         INTO APP-ARGS0
+048100         WITH POINTER APP-ARGS0-PTR
+048200     END-STRING.
+048300 5600-EXIT.
+048400     EXIT.
+048500**----------------------------------------------------------------
+048600** 5700-VALIDATE-AGAINST-MASTER - REJECT ARGUMENTS THE PARAMETER
+048700**----------------------------------------------------------------
+048800**             MASTER DOES NOT RECOGNIZE FOR THIS JOB-ID BEFORE
+048900**             THEY EVER REACH SHARED_PRINT
+049000 5700-VALIDATE-AGAINST-MASTER.
+049100     IF APP-ARG-COUNT = 0
+049200         DISPLAY 'APP0144E - NO ARGUMENTS SUPPLIED - RUN REJECTED'
+049300         SET APP-ARGS-INVALID TO TRUE
+049400         SET APP-ABORT-REQUESTED TO TRUE
+049500         MOVE 16 TO APP-WORST-RC
+049600         PERFORM 6350-WRITE-REJECT-AUDIT-RECORD THRU 6350-EXIT
+049700         GO TO 5700-EXIT
+049800     END-IF.
+049900     MOVE APP-ARG-VALUE(1) TO PMST-JOB-ID.
+050000** IN BATCH MODE PARM-MASTER IS OPENED ONCE BY
+050100** 7000-PROCESS-TRANFILE, NOT RE-OPENED FOR EVERY RECORD.
+050200     IF NOT APP-MODE-BATCH
+050300         OPEN INPUT PARM-MASTER
+050400         IF APP-PARMMSTR-STATUS = '00'
+050500             SET APP-PARMMSTR-IS-OPEN TO TRUE
+050600         ELSE
+050700             SET APP-PARMMSTR-NOT-OPEN TO TRUE
+050800         END-IF
+050900     END-IF.
+051000     IF APP-PARMMSTR-NOT-OPEN
+051100         DISPLAY 'APP0140W - PARAMETER MASTER NOT AVAILABLE -'
+051200         DISPLAY '           SKIPPED'
+051300         GO TO 5700-EXIT
+051400     END-IF.
+051500     READ PARM-MASTER
+051600         INVALID KEY
+051700             DISPLAY 'APP0141E - JOB ID NOT IN PARAMETER MASTER -'
+051800             DISPLAY '           RUN REJECTED'
+051900             SET APP-ARGS-INVALID TO TRUE
+052000             SET APP-ABORT-REQUESTED TO TRUE
+052100             MOVE 16 TO APP-WORST-RC
+052200     END-READ.
+052300     IF NOT APP-MODE-BATCH
+052400         CLOSE PARM-MASTER
+052500         SET APP-PARMMSTR-NOT-OPEN TO TRUE
+052600     END-IF.
+052700     IF APP-ABORT-REQUESTED
+052800         PERFORM 6350-WRITE-REJECT-AUDIT-RECORD THRU 6350-EXIT
+052900         GO TO 5700-EXIT
+053000     END-IF.
+053100     IF APP-ARG-COUNT < PMST-MIN-ARG-COUNT
+053200         OR APP-ARG-COUNT > PMST-MAX-ARG-COUNT
+053300         DISPLAY 'APP0142E - ARGUMENT COUNT NOT VALID FOR THIS'
+053400         DISPLAY '           MASTER - RUN REJECTED'
+053500         SET APP-ARGS-INVALID TO TRUE
+053600         SET APP-ABORT-REQUESTED TO TRUE
+053700         MOVE 16 TO APP-WORST-RC
+053800         PERFORM 6350-WRITE-REJECT-AUDIT-RECORD THRU 6350-EXIT
+053900         GO TO 5700-EXIT
+054000     END-IF.
+054100     PERFORM 5750-CHECK-ONE-PATTERN THRU 5750-EXIT
+054200         VARYING APP-CHK-SUB FROM 1 BY 1
+054300         UNTIL APP-CHK-SUB > APP-ARG-COUNT
+054400         OR APP-ABORT-REQUESTED.
+054500     IF APP-ABORT-REQUESTED
+054600         PERFORM 6350-WRITE-REJECT-AUDIT-RECORD THRU 6350-EXIT
+054700     END-IF.
+054800 5700-EXIT.
+054900     EXIT.
+055000 5750-CHECK-ONE-PATTERN.
+055100     IF PMST-PATTERN-VALUE(APP-CHK-SUB) NOT = '*'
+055200             AND PMST-PATTERN-VALUE(APP-CHK-SUB) NOT =
+055300                 APP-ARG-VALUE(APP-CHK-SUB)
+055400         DISPLAY 'APP0143E - AN ARGUMENT DOES NOT MATCH THE'
+055500         DISPLAY '           MASTER PATTERN - RUN REJECTED'
+055600         SET APP-ARGS-INVALID TO TRUE
+055700         SET APP-ABORT-REQUESTED TO TRUE
+055800         MOVE 16 TO APP-WORST-RC
+055900     END-IF.
+056000 5750-EXIT.
+056100     EXIT.
+056200**----------------------------------------------------------------
+056300** 6000-PROCESS-ONE-ARGSET - CHECKPOINT, CALL SHARED_PRINT,
+056400**----------------------------------------------------------------
+056500**             CHECKPOINT AGAIN, THEN LOG THE OUTCOME
+056600 6000-PROCESS-ONE-ARGSET.
+056700     PERFORM 6100-WRITE-CHECKPOINT-INFLIGHT THRU 6100-EXIT.
+056800     CALL 'shared_print' USING BY REFERENCE APP-ARGS0
+056900         RETURNING APP-CALL-STATUS
+057000     END-CALL.
+057100     IF APP-CALL-STATUS = ZERO
+057200         PERFORM 8000-CALL-NORMAL THRU 8000-EXIT
+057300     ELSE
+057400         PERFORM 8100-CALL-ERROR THRU 8100-EXIT
+057500     END-IF.
+057600     PERFORM 6200-WRITE-CHECKPOINT-COMPLETED THRU 6200-EXIT.
+057700     PERFORM 6300-WRITE-AUDIT-RECORD THRU 6300-EXIT.
+057800     PERFORM 6400-WRITE-EXTRACT-RECORD THRU 6400-EXIT.
+057900 6000-EXIT.
+058000     EXIT.
+058100** CHECKPOINT-FILE IS DELIBERATELY OPENED AND CLOSED AROUND
+058200** EACH OF THE TWO CHECKPOINT WRITES (HERE AND IN 6200), EVEN
+058300** IN BATCH MODE - THE CLOSE IS WHAT FORCES THE IN-FLIGHT
+058400** RECORD TO DISK BEFORE THE RISKY SHARED_PRINT CALL BELOW,
+058500** WHICH IS THE WHOLE POINT OF THE CHECKPOINT.  UNLIKE
+058600** PARM-MASTER THIS CANNOT BE HOISTED OUT OF THE PER-RECORD
+058700** PATH WITHOUT GIVING UP THAT GUARANTEE.
+058800 6100-WRITE-CHECKPOINT-INFLIGHT.
+058900     MOVE APP-ARGS0 TO CHKPT-RAW-ARGS.
+059000     MOVE APP-TRAN-COUNT TO CHKPT-BATCH-SEQ.
+059100     SET CHKPT-IN-FLIGHT TO TRUE.
+059200     OPEN OUTPUT CHECKPOINT-FILE.
+059300     WRITE CHECKPOINT-RECORD.
+059400     CLOSE CHECKPOINT-FILE.
+059500 6100-EXIT.
+059600     EXIT.
+059700 6200-WRITE-CHECKPOINT-COMPLETED.
+059800     SET CHKPT-COMPLETED TO TRUE.
+059900     OPEN OUTPUT CHECKPOINT-FILE.
+060000     WRITE CHECKPOINT-RECORD.
+060100     CLOSE CHECKPOINT-FILE.
+060200 6200-EXIT.
+060300     EXIT.
+060400 6300-WRITE-AUDIT-RECORD.
+060500     MOVE APP-CURRENT-DATE TO AUDIT-RUN-DATE.
+060600     MOVE APP-CURRENT-TIME TO AUDIT-RUN-TIME.
+060700     MOVE APP-ARGS0 TO AUDIT-RAW-ARGS.
+060800     MOVE APP-CALL-STATUS TO AUDIT-RETURN-CODE.
+060900     WRITE AUDIT-LOG-RECORD.
+061000 6300-EXIT.
+061100     EXIT.
+061200**----------------------------------------------------------------
+061300** 6350-WRITE-REJECT-AUDIT-RECORD - LOG A RUN OR RECORD THAT WAS
+061400**----------------------------------------------------------------
+061500**             REJECTED BEFORE SHARED_PRINT WAS EVER CALLED, SO
+061600**             THE AUDIT TRAIL SHOWS WHY A RUN NEVER FIRED, NOT
+061700**             JUST WHAT HAPPENED WHEN ONE DID
+061800 6350-WRITE-REJECT-AUDIT-RECORD.
+061900     MOVE APP-CURRENT-DATE TO AUDIT-RUN-DATE.
+062000     MOVE APP-CURRENT-TIME TO AUDIT-RUN-TIME.
+062100     IF APP-ARG-COUNT > 0
+062200         PERFORM 5500-BUILD-ARGS0 THRU 5500-EXIT
+062300         MOVE APP-ARGS0 TO AUDIT-RAW-ARGS
+062400     ELSE
+062500         MOVE APP-RAW-CMDLINE TO AUDIT-RAW-ARGS
+062600     END-IF.
+062700     SET AUDIT-OUTCOME-ERROR TO TRUE.
+062800     MOVE APP-WORST-RC TO AUDIT-RETURN-CODE.
+062900     WRITE AUDIT-LOG-RECORD.
+063000 6350-EXIT.
+063100     EXIT.
+063200 6400-WRITE-EXTRACT-RECORD.
+063300     MOVE SPACES TO APP-EXTRACT-RECORD.
+063400     MOVE APP-ARG-VALUE(1) TO XTR-JOB-ID.
+063500     IF APP-ARG-VALUE(2)(1:8) IS NUMERIC
+063600         MOVE APP-ARG-VALUE(2)(1:8) TO XTR-RUN-DATE
+063700     ELSE
+063800         MOVE ZERO TO XTR-RUN-DATE
+063900     END-IF.
+064000     MOVE APP-ARG-VALUE(3) TO XTR-ARG-03.
+064100     MOVE APP-ARG-VALUE(4) TO XTR-ARG-04.
+064200     MOVE APP-ARG-VALUE(5) TO XTR-ARG-05.
+064300     IF APP-ARG-COUNT > 5
+064400         SET XTR-MORE-ARGS TO TRUE
+064500     ELSE
+064600         SET XTR-NO-MORE-ARGS TO TRUE
+064700     END-IF.
+064800     WRITE APP-EXTRACT-RECORD.
+064900 6400-EXIT.
+065000     EXIT.
+065100**----------------------------------------------------------------
+065200** 7000-PROCESS-TRANFILE - BATCH MODE, ONE PROGRAM RUN CALLING
+065300**----------------------------------------------------------------
+065400**             SHARED_PRINT ONCE PER TRANSACTION FILE RECORD -
+065500**             RECORDS AT OR BEFORE APP-RESTART-SKIP-COUNT ARE
+065600**             READ BUT NOT REPROCESSED, SINCE A CONFIRMED
+065700**             RESTART MEANS THE CHECKPOINT SHOWS THEY ALREADY
+065800**             COMPLETED ON THE RUN THAT ABENDED
+065900 7000-PROCESS-TRANFILE.
+066000     OPEN INPUT TRAN-FILE.
+066100     IF APP-TRANFILE-STATUS NOT = '00'
+066200         DISPLAY 'APP0160E - UNABLE TO OPEN TRANFILE'
+066300         MOVE 16 TO APP-WORST-RC
+066400         PERFORM 6350-WRITE-REJECT-AUDIT-RECORD THRU 6350-EXIT
+066500         GO TO 7000-EXIT
+066600     END-IF.
+066700     OPEN INPUT PARM-MASTER.
+066800     IF APP-PARMMSTR-STATUS = '00'
+066900         SET APP-PARMMSTR-IS-OPEN TO TRUE
+067000     ELSE
+067100         SET APP-PARMMSTR-NOT-OPEN TO TRUE
+067200         DISPLAY 'APP0140W - PARAMETER MASTER NOT AVAILABLE -'
+067300         DISPLAY '           SKIPPED FOR THIS BATCH RUN'
+067400     END-IF.
+067500     SET APP-TRAN-NOT-EOF TO TRUE.
+067600     MOVE ZERO TO APP-TRAN-COUNT.
+067700     PERFORM 7100-PROCESS-ONE-TRAN-REC THRU 7100-EXIT
+067800         UNTIL APP-TRAN-EOF.
+067900     IF APP-PARMMSTR-IS-OPEN
+068000         CLOSE PARM-MASTER
+068100         SET APP-PARMMSTR-NOT-OPEN TO TRUE
+068200     END-IF.
+068300     CLOSE TRAN-FILE.
+068400     DISPLAY 'APP0161I - BATCH RUN COMPLETE - RECORDS PROCESSED: '
+068500         APP-TRAN-COUNT.
+068600 7000-EXIT.
+068700     EXIT.
+068800 7100-PROCESS-ONE-TRAN-REC.
+068900     READ TRAN-FILE
+069000         AT END
+069100             SET APP-TRAN-EOF TO TRUE
+069200     END-READ.
+069300     IF APP-TRAN-NOT-EOF
+069400         ADD 1 TO APP-TRAN-COUNT
+069500         IF APP-TRAN-COUNT > APP-RESTART-SKIP-COUNT
+069600             PERFORM 7200-VALIDATE-AND-CALL-TRAN-REC THRU
+069700                 7200-EXIT
+069800         ELSE
+069900             DISPLAY 'APP0163I - SKIPPING COMPLETED RECORD'
+070000         END-IF
+070100     END-IF.
+070200 7100-EXIT.
+070300     EXIT.
+070400 7200-VALIDATE-AND-CALL-TRAN-REC.
+070500     PERFORM 7300-MOVE-TRANREC-TO-ARGTAB THRU 7300-EXIT.
+070600     PERFORM 5500-BUILD-ARGS0 THRU 5500-EXIT.
+070700     SET APP-ARGS-VALID TO TRUE.
+070800     SET APP-ABORT-NOT-REQUESTED TO TRUE.
+070900     PERFORM 5700-VALIDATE-AGAINST-MASTER THRU 5700-EXIT.
+071000     IF APP-ARGS-VALID
+071100         PERFORM 6000-PROCESS-ONE-ARGSET THRU 6000-EXIT
+071200     ELSE
+071300         DISPLAY 'APP0162W - TRANFILE REC FAILED VALIDATION'
+071400     END-IF.
+071500 7200-EXIT.
+071600     EXIT.
+071700 7300-MOVE-TRANREC-TO-ARGTAB.
+071800     MOVE 5 TO APP-ARG-COUNT.
+071900     MOVE PARM-JOB-ID OF TRAN-FILE-RECORD TO APP-ARG-VALUE(1).
+072000     MOVE PARM-RUN-DATE OF TRAN-FILE-RECORD TO APP-ARG-VALUE(2).
+072100     MOVE PARM-SWITCH-1 OF TRAN-FILE-RECORD TO APP-ARG-VALUE(3).
+072200     MOVE PARM-SWITCH-2 OF TRAN-FILE-RECORD TO APP-ARG-VALUE(4).
+072300     MOVE PARM-REGION-CODE OF TRAN-FILE-RECORD
+072400         TO APP-ARG-VALUE(5).
+072500 7300-EXIT.
+072600     EXIT.
+072700**----------------------------------------------------------------
+072800** 8000-CALL-NORMAL / 8100-CALL-ERROR - ROUTE THE SHARED_PRINT
+072900**----------------------------------------------------------------
+073000**             STATUS TO A MEANINGFUL JOB-STEP RETURN-CODE - THE
+073100**             WORST STATUS SEEN ALL RUN IS WHAT GOES TO THE
+073200**             STEP RC, SO ONE BAD RECORD IN A BATCH RUN CANNOT
+073300**             BE MASKED BY A LATER SUCCESSFUL ONE
+073400 8000-CALL-NORMAL.
+073500     SET AUDIT-OUTCOME-OK TO TRUE.
+073600 8000-EXIT.
+073700     EXIT.
+073800 8100-CALL-ERROR.
+073900     SET AUDIT-OUTCOME-ERROR TO TRUE.
+074000     DISPLAY 'APP0150E - SHARED_PRINT RETURNED A NON-ZERO STATUS'.
+074100     IF APP-CALL-STATUS > APP-WORST-RC
+074200         MOVE APP-CALL-STATUS TO APP-WORST-RC
+074300     END-IF.
+074400** A NEGATIVE STATUS IS STILL A FAILURE (SEE THE = ZERO TEST
+074500** IN 6000-PROCESS-ONE-ARGSET) BUT WOULD LOSE THE MAGNITUDE
+074600** COMPARISON ABOVE, SO FORCE A MINIMUM SEVERITY HERE.
+074700     IF APP-CALL-STATUS NOT = ZERO AND APP-WORST-RC < 16
+074800         MOVE 16 TO APP-WORST-RC
+074900     END-IF.
+075000 8100-EXIT.
+075100     EXIT.
+075200**----------------------------------------------------------------
+075300** 9000-TERMINATE - CLOSE THE FILES OPENED AT ENTRY
+075400**----------------------------------------------------------------
+075500 9000-TERMINATE.
+075600     CLOSE AUDIT-LOG.
+075700     CLOSE EXTRACT-FILE.
+075800 9000-EXIT.
+075900     EXIT.
